@@ -1,15 +1,501 @@
+*> maincob resolves the daily shift-change bulletin: it reads the
+*> BULLTMPL template file line by line and substitutes each &name&
+*> placeholder with the value supplied for that name on the PARM
+*> string, e.g. "SHIFT=DAY;BACKLOG=0042;EXCPCNT=0003;ONCALL=J.SMITH".
 identification division.
 program-id. maincob.
 
 environment division.
+input-output section.
+file-control.
+    select bulltmpl-file assign to "BULLTMPL"
+        organization line sequential
+        file status is mcb-bulltmpl-status.
+
+    select dailyrpt-file assign to "DAILYRPT"
+        organization line sequential
+        file status is mcb-dailyrpt-status.
+
+    select auditlog-file assign to "AUDITLOG"
+        organization line sequential
+        file status is mcb-auditlog-status.
+
+    select checkpt-file assign to "CHECKPT"
+        organization line sequential
+        file status is mcb-checkpt-status.
+
+    select rptctl-file assign to "RPTCTL"
+        organization line sequential
+        file status is mcb-rptctl-status.
 
 data division.
+file section.
+fd  bulltmpl-file.
+    copy "bulletin-template.cpy".
+
+fd  dailyrpt-file.
+    copy "dailyrpt.cpy".
+
+fd  auditlog-file.
+    copy "auditlog.cpy".
+
+fd  checkpt-file.
+    copy "checkpoint.cpy".
+
+fd  rptctl-file.
+    copy "rptctl.cpy".
 
 working-storage section.
-       01 test-variable-string pic X(17). 
+    copy "bulletin-subs.cpy".
+*> shared site-code/run-type validation tables
+    copy "common-codes.cpy".
+
+01 mcb-bulltmpl-status pic X(2) value spaces.
+   88 mcb-bulltmpl-ok value "00".
+01 mcb-dailyrpt-status pic X(2) value spaces.
+   88 mcb-dailyrpt-not-found value "35".
+01 mcb-auditlog-status pic X(2) value spaces.
+   88 mcb-auditlog-not-found value "35".
+01 mcb-checkpt-status pic X(2) value spaces.
+   88 mcb-checkpt-ok value "00".
+01 mcb-rptctl-status pic X(2) value spaces.
+   88 mcb-rptctl-ok value "00".
+
+01 mcb-audit-date pic X(8) value spaces.
+01 mcb-audit-time pic X(8) value spaces.
+01 mcb-audit-timestamp pic X(16) value spaces.
+
+01 mcb-eof-sw pic X(1) value "N".
+   88 mcb-eof value "Y".
+
+*> restart/checkpoint control
+01 mcb-rec-no pic 9(6) value 0.
+01 mcb-skip-count pic 9(6) value 0.
+
+01 mcb-run-date pic X(8) value spaces.
+01 mcb-run-id pic X(8) value spaces.
+01 mcb-shift-value pic X(10) value spaces.
+01 mcb-valid-parm-sw pic X(1) value "Y".
+   88 mcb-parm-valid value "Y".
+   88 mcb-parm-invalid value "N".
+01 mcb-page-number pic 9(4) value 0.
+01 mcb-page-number-ed pic ZZZ9.
+01 mcb-lines-on-page pic 9(3) value 0.
+01 mcb-lines-per-page pic 9(3) value 55.
+
+01 mcb-more-pairs-sw pic X(1) value "Y".
+   88 mcb-more-pairs value "Y".
+
+01 mcb-parm-ptr pic 9(3) value 1.
+01 mcb-parm-len pic 9(3) value 0.
+01 mcb-pair pic X(40).
+
+01 mcb-token pic X(12).
+01 mcb-token-len pic 9(2).
+01 mcb-occ-count pic 9(3).
+01 mcb-pre-part pic X(80).
+01 mcb-pre-len pic 9(3).
+01 mcb-post-part pic X(80).
+01 mcb-post-len pic 9(3).
+01 mcb-resolved-line pic X(80).
+01 mcb-line-len pic 9(3).
+01 mcb-unstr-ptr pic 9(3).
+
+linkage section.
+01 mcb-parm-string pic X(80).
+
+procedure division using mcb-parm-string.
+
+0000-mainline.
+    perform 1000-initialize thru 1000-exit.
+    perform 2000-parse-parm thru 2000-exit.
+    perform 2300-find-run-id thru 2300-exit.
+    perform 2350-validate-run-type thru 2350-exit.
+    perform 4100-open-dailyrpt thru 4100-exit.
+    perform 4150-read-rptctl thru 4150-exit.
+    perform 4200-print-header thru 4200-exit.
+    if mcb-parm-valid
+        perform 2400-read-checkpoint thru 2400-exit
+        perform 3000-process-template thru 3000-exit
+        perform 2600-complete-checkpoint thru 2600-exit
+    else
+        perform 4500-print-rejection thru 4500-exit
+    end-if.
+    perform 4300-print-footer thru 4300-exit.
+    close dailyrpt-file.
+    perform 4350-write-rptctl thru 4350-exit.
+    perform 5000-write-auditlog thru 5000-exit.
+    goback.
+
+*> resets every per-run working-storage field maincob carries between
+*> calls before the new PARM string is parsed, since this program is
+*> not IS INITIAL PROGRAM and a driver is free to CALL "maincob" more
+*> than once in the same run unit.
+1000-initialize.
+    move 0 to return-code.
+    move spaces to bulletin-sub-table.
+    move 0 to bt-sub-count.
+    move "N" to mcb-eof-sw.
+    move 0 to mcb-rec-no.
+    move 0 to mcb-skip-count.
+    move spaces to mcb-run-id.
+    accept mcb-run-date from date yyyymmdd.
+1000-exit.
+    exit.
+
+*> breaks the PARM string into NAME=VALUE pairs separated by ";" and
+*> loads one bt-sub-entry per pair.
+2000-parse-parm.
+    move 1 to mcb-parm-ptr.
+    compute mcb-parm-len = function length(function trim(mcb-parm-string)).
+    set mcb-more-pairs to true.
+    perform 2100-extract-one-pair thru 2100-exit
+        until not mcb-more-pairs.
+2000-exit.
+    exit.
+
+2100-extract-one-pair.
+    move spaces to mcb-pair.
+    unstring mcb-parm-string delimited by ";"
+        into mcb-pair
+        with pointer mcb-parm-ptr
+    end-unstring.
+    if function trim(mcb-pair) not = spaces
+       and bt-sub-count < 10
+        add 1 to bt-sub-count
+        perform 2200-split-pair thru 2200-exit
+    end-if.
+    if mcb-parm-ptr > mcb-parm-len
+        move "N" to mcb-more-pairs-sw
+    end-if.
+2100-exit.
+    exit.
+
+2200-split-pair.
+    unstring mcb-pair delimited by "="
+        into bt-sub-name (bt-sub-count)
+             bt-sub-value (bt-sub-count)
+    end-unstring.
+2200-exit.
+    exit.
+
+*> the PARM string may carry an optional RUNID=... pair, used only to
+*> label the DAILYRPT header and not resolved as a &name& placeholder
+*> unless the template itself contains &RUNID&.
+2300-find-run-id.
+    if bt-sub-count > 0
+        set bt-sub-idx to 1
+        search bt-sub-entry
+            at end
+                continue
+            when bt-sub-name (bt-sub-idx) = "RUNID"
+                move bt-sub-value (bt-sub-idx) to mcb-run-id
+        end-search
+    end-if.
+2300-exit.
+    exit.
+
+*> validates the PARM's SHIFT value, when one was supplied, against
+*> the shared run-type table so maincob and bonjour cannot drift
+*> apart on what counts as a valid run type.
+2350-validate-run-type.
+    set mcb-parm-valid to true.
+    move spaces to mcb-shift-value.
+    if bt-sub-count > 0
+        set bt-sub-idx to 1
+        search bt-sub-entry
+            at end
+                continue
+            when bt-sub-name (bt-sub-idx) = "SHIFT"
+                move bt-sub-value (bt-sub-idx) to mcb-shift-value
+        end-search
+    end-if.
+    if function trim(mcb-shift-value) not = spaces
+        set cc-runtype-idx to 1
+        search cc-run-type-entry
+            at end
+                set mcb-parm-invalid to true
+                move 16 to return-code
+            when cc-run-type-code (cc-runtype-idx) = mcb-shift-value (1:3)
+                continue
+        end-search
+    end-if.
+2350-exit.
+    exit.
+
+*> if a checkpoint left over from an abended run under this same
+*> run-id is found still in progress, resume past the last template
+*> record it finished instead of starting the bulletin over. a blank
+*> run-id (no RUNID= pair on the parm) is not restartable - without a
+*> real run-id every such run would match every other one's checkpoint,
+*> so checkpointing is simply skipped when there is no run-id to key it
+*> by.
+2400-read-checkpoint.
+    if mcb-run-id not = spaces
+        open input checkpt-file
+        if mcb-checkpt-ok
+            read checkpt-file
+                at end
+                    continue
+                not at end
+                    if ckpt-run-id = mcb-run-id
+                       and ckpt-run-in-progress
+                        move ckpt-last-rec-no to mcb-skip-count
+                    end-if
+            end-read
+            close checkpt-file
+        end-if
+    end-if.
+2400-exit.
+    exit.
+
+*> rewrites the checkpoint with the last template record this run
+*> finished, marked in-progress so a subsequent abend can resume past
+*> it. skipped for a blank run-id, for the same reason noted above.
+2500-write-checkpoint.
+    if mcb-run-id not = spaces
+        open output checkpt-file
+        move spaces to checkpoint-record
+        move mcb-run-id to ckpt-run-id
+        move mcb-rec-no to ckpt-last-rec-no
+        set ckpt-run-in-progress to true
+        write checkpoint-record
+        close checkpt-file
+    end-if.
+2500-exit.
+    exit.
+
+*> marks the checkpoint complete once every template record has been
+*> resolved, so a later rerun under the same run-id starts fresh.
+*> skipped for a blank run-id, for the same reason noted above.
+2600-complete-checkpoint.
+    if mcb-run-id not = spaces
+        open output checkpt-file
+        move spaces to checkpoint-record
+        move mcb-run-id to ckpt-run-id
+        move mcb-rec-no to ckpt-last-rec-no
+        set ckpt-run-complete to true
+        write checkpoint-record
+        close checkpt-file
+    end-if.
+2600-exit.
+    exit.
+
+*> reads the template file one line at a time, resolving the
+*> placeholders in each line against the substitution table. if
+*> BULLTMPL cannot be opened, the run is rejected cleanly instead of
+*> falling into a read against a file that was never opened.
+3000-process-template.
+    open input bulltmpl-file.
+    if mcb-bulltmpl-ok
+        perform 3100-read-template thru 3100-exit
+        perform 3200-resolve-one-line thru 3200-exit
+            until mcb-eof
+        close bulltmpl-file
+    else
+        display "maincob - unable to open BULLTMPL, file status "
+                mcb-bulltmpl-status " - bulletin not produced"
+        move 16 to return-code
+    end-if.
+3000-exit.
+    exit.
+
+3100-read-template.
+    read bulltmpl-file
+        at end
+            set mcb-eof to true
+        not at end
+            add 1 to mcb-rec-no
+    end-read.
+3100-exit.
+    exit.
+
+3200-resolve-one-line.
+    if mcb-rec-no > mcb-skip-count
+        move bt-line to mcb-resolved-line
+        compute mcb-line-len = function length(function trim(bt-line))
+        perform 3300-apply-one-sub thru 3300-exit
+            varying bt-sub-idx from 1 by 1
+            until bt-sub-idx > bt-sub-count
+        display mcb-resolved-line
+        perform 4400-print-detail thru 4400-exit
+        perform 2500-write-checkpoint thru 2500-exit
+    end-if.
+    perform 3100-read-template thru 3100-exit.
+3200-exit.
+    exit.
+
+*> resolves every occurrence of one &name& placeholder on the line,
+*> keeping the surrounding text exactly as it was (no trimming of
+*> meaningful spaces). a line may carry the same placeholder more
+*> than once, so this re-scans after each substitution instead of
+*> assuming a single occurrence.
+3300-apply-one-sub.
+    move spaces to mcb-token.
+    string "&" function trim(bt-sub-name (bt-sub-idx)) "&"
+        delimited by size into mcb-token.
+    compute mcb-token-len = function length(function trim(mcb-token)).
+    move 0 to mcb-occ-count.
+    if mcb-line-len > 0
+        inspect mcb-resolved-line (1:mcb-line-len) tallying mcb-occ-count
+            for all mcb-token (1:mcb-token-len)
+    end-if.
+    perform 3310-replace-one-occurrence thru 3310-exit
+        until mcb-occ-count = 0.
+3300-exit.
+    exit.
+
+*> splits the line at the first remaining occurrence of the current
+*> token, splices in the substitution value in its place, and
+*> re-tallies how many occurrences are still left on the line.
+3310-replace-one-occurrence.
+    move 1 to mcb-unstr-ptr.
+    move spaces to mcb-pre-part.
+    move 0 to mcb-pre-len.
+    unstring mcb-resolved-line (1:mcb-line-len)
+        delimited by mcb-token (1:mcb-token-len)
+        into mcb-pre-part count in mcb-pre-len
+        with pointer mcb-unstr-ptr
+    end-unstring.
+    if mcb-unstr-ptr > mcb-line-len
+        move spaces to mcb-post-part
+        move 0 to mcb-post-len
+    else
+        compute mcb-post-len = mcb-line-len - mcb-unstr-ptr + 1
+        move mcb-resolved-line (mcb-unstr-ptr : mcb-post-len)
+            to mcb-post-part
+    end-if.
+    move spaces to mcb-resolved-line.
+    string mcb-pre-part (1:mcb-pre-len)
+           function trim(bt-sub-value (bt-sub-idx))
+           mcb-post-part (1:mcb-post-len)
+        delimited by size into mcb-resolved-line.
+    compute mcb-line-len = mcb-pre-len
+        + function length(function trim(bt-sub-value (bt-sub-idx)))
+        + mcb-post-len.
+    move 0 to mcb-occ-count.
+    if mcb-line-len > 0
+        inspect mcb-resolved-line (1:mcb-line-len) tallying mcb-occ-count
+            for all mcb-token (1:mcb-token-len)
+    end-if.
+3310-exit.
+    exit.
+
+*> opens the retained DAILYRPT report, creating it on the first run
+*> and appending to it on every run after that.
+4100-open-dailyrpt.
+    open extend dailyrpt-file.
+    if mcb-dailyrpt-not-found
+        open output dailyrpt-file
+    end-if.
+4100-exit.
+    exit.
+
+*> loads the page number the last program to append to DAILYRPT left
+*> it on, so a run started standalone or chained right after bonjour
+*> (driver) continues the same page sequence instead of restarting at
+*> page 1.
+4150-read-rptctl.
+    open input rptctl-file.
+    if mcb-rptctl-ok
+        read rptctl-file
+            at end
+                continue
+            not at end
+                move rptctl-page-number to mcb-page-number
+        end-read
+        close rptctl-file
+    end-if.
+4150-exit.
+    exit.
+
+4200-print-header.
+    add 1 to mcb-page-number.
+    move mcb-page-number to mcb-page-number-ed.
+    move spaces to dailyrpt-record.
+    string "maincob daily bulletin - run-date " mcb-run-date
+           "  run-id " mcb-run-id
+           "  page " mcb-page-number-ed
+        delimited by size into dailyrpt-record.
+    write dailyrpt-record.
+    move spaces to dailyrpt-record.
+    write dailyrpt-record.
+    move 2 to mcb-lines-on-page.
+4200-exit.
+    exit.
+
+4300-print-footer.
+    move spaces to dailyrpt-record.
+    string "  end of bulletin for run-id " mcb-run-id
+        delimited by size into dailyrpt-record.
+    write dailyrpt-record.
+    add 1 to mcb-lines-on-page.
+    if mcb-lines-on-page > mcb-lines-per-page
+        move 0 to mcb-lines-on-page
+    end-if.
+4300-exit.
+    exit.
+
+*> rewrites RPTCTL with the page number and line count this run left
+*> DAILYRPT on, for the next program to pick up.
+4350-write-rptctl.
+    open output rptctl-file.
+    move spaces to rptctl-record.
+    move mcb-page-number to rptctl-page-number.
+    move mcb-lines-on-page to rptctl-lines-on-page.
+    write rptctl-record.
+    close rptctl-file.
+4350-exit.
+    exit.
+
+*> writes one resolved bulletin line to the DAILYRPT report,
+*> starting a fresh page header when the current page is full.
+4400-print-detail.
+    if mcb-lines-on-page > mcb-lines-per-page
+        perform 4200-print-header thru 4200-exit
+    end-if.
+    move spaces to dailyrpt-record.
+    move mcb-resolved-line to dailyrpt-record.
+    write dailyrpt-record.
+    add 1 to mcb-lines-on-page.
+4400-exit.
+    exit.
+
+*> notes on the DAILYRPT report that this run's PARM was rejected
+*> instead of attempting to resolve the bulletin template.
+4500-print-rejection.
+    display "maincob - invalid shift code [" mcb-shift-value
+             "] - run-id [" mcb-run-id "] - rejected".
+    move spaces to dailyrpt-record.
+    string "  bulletin rejected - invalid shift code "
+           mcb-shift-value delimited by size into dailyrpt-record.
+    write dailyrpt-record.
+    add 1 to mcb-lines-on-page.
+4500-exit.
+    exit.
+
+*> appends one record to the shared AUDITLOG recording that maincob
+*> ran, the run-id it resolved the bulletin under, and what it
+*> returned.
+5000-write-auditlog.
+    open extend auditlog-file.
+    if mcb-auditlog-not-found
+        open output auditlog-file
+    end-if.
+    accept mcb-audit-date from date yyyymmdd.
+    accept mcb-audit-time from time.
+    string mcb-audit-date mcb-audit-time
+        delimited by size into mcb-audit-timestamp.
+    move spaces to auditlog-record.
+    move mcb-audit-timestamp to al-timestamp.
+    move "MAINCOB" to al-program-id.
+    move mcb-run-id to al-arg1.
+    move spaces to al-arg2.
+    move spaces to al-arg3.
+    move return-code to al-return-code.
+    write auditlog-record.
+    close auditlog-file.
+5000-exit.
+    exit.
 
-procedure division.
-       copy "test.cpy"
-             replacing ==VARIABLE== by ==test-variable-string==.
-           display test-variable-string.
-           stop run.
+end program maincob.
