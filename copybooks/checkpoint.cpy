@@ -0,0 +1,10 @@
+*> checkpoint.cpy
+*> restart control record for maincob's template run: the last
+*> template record successfully resolved and written, so a rerun
+*> after an abend can resume past it instead of starting over.
+01 checkpoint-record.
+   05 ckpt-run-id pic X(8).
+   05 ckpt-last-rec-no pic 9(6).
+   05 ckpt-status pic X(1).
+      88 ckpt-run-complete value "C".
+      88 ckpt-run-in-progress value "I".
