@@ -0,0 +1,13 @@
+*> bulletin-subs.cpy
+*> the placeholder/value substitution table maincob builds from
+*> its parm string and resolves each BULLTMPL template line
+*> against. bt-sub-entry is bounded by bt-sub-count (occurs depending
+*> on) so a SEARCH of the table never reads past the entries loaded
+*> for the current run, even if a prior CALL within the same run unit
+*> left later slots populated.
+01 bulletin-sub-table.
+   05 bt-sub-count pic 9(2).
+   05 bt-sub-entry occurs 0 to 10 times depending on bt-sub-count
+         indexed by bt-sub-idx.
+      10 bt-sub-name pic X(10).
+      10 bt-sub-value pic X(20).
