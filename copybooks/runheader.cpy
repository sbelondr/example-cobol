@@ -0,0 +1,8 @@
+*> runheader.cpy
+*> record layout for the RUNHEADER control file: the site code,
+*> run date, run id and operator id that identify one batch run.
+01 runheader-record.
+   05 rh-site-code pic X(6).
+   05 rh-run-date pic X(8).
+   05 rh-run-id pic X(8).
+   05 rh-operator-id pic X(8).
