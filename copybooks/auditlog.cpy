@@ -0,0 +1,11 @@
+*> auditlog.cpy
+*> record layout for the shared audit trail: every run of bonjour
+*> or maincob appends one of these recording when it ran, what it
+*> was given, and what it returned.
+01 auditlog-record.
+   05 al-timestamp pic X(16).
+   05 al-program-id pic X(8).
+   05 al-arg1 pic X(11).
+   05 al-arg2 pic X(11).
+   05 al-arg3 pic X(11).
+   05 al-return-code pic 9(4).
