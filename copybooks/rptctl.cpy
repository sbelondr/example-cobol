@@ -0,0 +1,9 @@
+*> rptctl.cpy
+*> shared DAILYRPT pagination control: the page number and line count
+*> last left on the retained DAILYRPT report, so any program that
+*> appends to it next - including a chained run like driver's bonjour
+*> immediately followed by maincob - continues the same page sequence
+*> instead of restarting at page 1.
+01 rptctl-record.
+   05 rptctl-page-number pic 9(4).
+   05 rptctl-lines-on-page pic 9(3).
