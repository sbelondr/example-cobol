@@ -0,0 +1,6 @@
+*> bulletin-template.cpy
+*> one line of the BULLTMPL template file maincob resolves into
+*> the daily shift-change bulletin. lines carry named placeholders
+*> of the form &name& for text that changes every run.
+01 bulletin-template-record.
+   05 bt-line pic X(80).
