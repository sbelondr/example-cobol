@@ -0,0 +1,23 @@
+*> common-codes.cpy
+*> shared site-code and run-type validation tables used by both
+*> bonjour and maincob, so the two programs cannot drift apart on
+*> what counts as a valid code.
+01 cc-site-code-values.
+   05 filler pic X(26) value "ATL001ATLANTA DC          ".
+   05 filler pic X(26) value "CHI002CHICAGO DC          ".
+   05 filler pic X(26) value "DAL003DALLAS DC           ".
+   05 filler pic X(26) value "NYC004NEW YORK DC         ".
+   05 filler pic X(26) value "SFO005SAN FRANCISCO DC    ".
+01 cc-site-code-table redefines cc-site-code-values.
+   05 cc-site-code-entry occurs 5 times indexed by cc-site-idx.
+      10 cc-site-code pic X(6).
+      10 cc-site-name pic X(20).
+
+01 cc-run-type-values.
+   05 filler pic X(14) value "DAYDAY SHIFT  ".
+   05 filler pic X(14) value "EVEEVENING SFT".
+   05 filler pic X(14) value "NITNIGHT SHIFT".
+01 cc-run-type-table redefines cc-run-type-values.
+   05 cc-run-type-entry occurs 3 times indexed by cc-runtype-idx.
+      10 cc-run-type-code pic X(3).
+      10 cc-run-type-desc pic X(11).
