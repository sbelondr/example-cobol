@@ -0,0 +1,4 @@
+*> dailyrpt.cpy
+*> one line of the retained DAILYRPT report file that bonjour and
+*> maincob both write their output through.
+01 dailyrpt-record pic X(80).
