@@ -1,15 +1,344 @@
+*> bonjour prints the run-identification banner at the top of
+*> every batch job. it will read a RUNHEADER control record if
+*> one is available, falling back to the arg1/arg2 parm values
+*> otherwise, and rejects any run whose site code is not on the
+*> known site-code table before anything is printed.
 identification division.
 program-id. bonjour.
 
 environment division.
+input-output section.
+file-control.
+    select runheadin-file assign to "RUNHEAD"
+        organization line sequential
+        file status is bnj-runheadin-status.
+
+    select bonjerr-file assign to "BONJERR"
+        organization line sequential
+        file status is bnj-bonjerr-status.
+
+    select dailyrpt-file assign to "DAILYRPT"
+        organization line sequential
+        file status is bnj-dailyrpt-status.
+
+    select auditlog-file assign to "AUDITLOG"
+        organization line sequential
+        file status is bnj-auditlog-status.
+
+    select runheadout-file assign to "RUNHDOUT"
+        organization line sequential
+        file status is bnj-runheadout-status.
+
+    select rptctl-file assign to "RPTCTL"
+        organization line sequential
+        file status is bnj-rptctl-status.
 
 data division.
+file section.
+fd  runheadin-file.
+    copy "runheader.cpy"
+        replacing ==runheader-record== by ==runhdr-in-rec==,
+                  ==rh-site-code== by ==rhi-site-code==,
+                  ==rh-run-date== by ==rhi-run-date==,
+                  ==rh-run-id== by ==rhi-run-id==,
+                  ==rh-operator-id== by ==rhi-operator-id==.
+
+fd  bonjerr-file.
+01  bonjerr-record pic X(80).
+
+fd  dailyrpt-file.
+    copy "dailyrpt.cpy".
+
+fd  auditlog-file.
+    copy "auditlog.cpy".
+
+fd  runheadout-file.
+    copy "runheader.cpy"
+        replacing ==runheader-record== by ==runhdr-out-rec==,
+                  ==rh-site-code== by ==rho-site-code==,
+                  ==rh-run-date== by ==rho-run-date==,
+                  ==rh-run-id== by ==rho-run-id==,
+                  ==rh-operator-id== by ==rho-operator-id==.
+
+fd  rptctl-file.
+    copy "rptctl.cpy".
+
+working-storage section.
+*> shared site-code/run-type validation tables
+    copy "common-codes.cpy".
+
+01 bnj-runheadin-status pic X(2) value spaces.
+   88 bnj-runheadin-ok value "00".
+01 bnj-bonjerr-status pic X(2) value spaces.
+   88 bnj-bonjerr-not-found value "35".
+01 bnj-dailyrpt-status pic X(2) value spaces.
+   88 bnj-dailyrpt-not-found value "35".
+01 bnj-auditlog-status pic X(2) value spaces.
+   88 bnj-auditlog-not-found value "35".
+01 bnj-runheadout-status pic X(2) value spaces.
+   88 bnj-runheadout-ok value "00".
+01 bnj-rptctl-status pic X(2) value spaces.
+   88 bnj-rptctl-ok value "00".
+
+*> output-mode switch, set from the optional third parm arg:
+*>   space or "B" - banner only (the original behaviour)
+*>   "H"          - also write a RUN-HEADER record to RUNHDOUT for
+*>                  downstream jobs to pick up
+01 bnj-output-mode pic X(1) value space.
+   88 bnj-mode-header-output value "H".
+
+01 bnj-audit-date pic X(8) value spaces.
+01 bnj-audit-time pic X(8) value spaces.
+01 bnj-audit-timestamp pic X(16) value spaces.
+
+*> set once RUNHEADER is confirmed loaded, so the DAILYRPT detail
+*> line can note whether this run's identity came from RUNHEADER or
+*> from the bare arg1/arg2 parm values.
+01 bnj-runheader-avail-sw pic X(1) value "N".
+   88 bnj-runheader-available value "Y".
+01 bnj-valid-args-sw pic X(1) value "Y".
+   88 bnj-args-valid value "Y".
+   88 bnj-args-invalid value "N".
+
+01 bnj-banner-site pic X(6).
+01 bnj-banner-runinfo pic X(11).
+01 bnj-operator-id pic X(8) value spaces.
+01 bnj-run-date pic X(8) value spaces.
+
+*> DAILYRPT page-control fields
+01 bnj-page-number pic 9(4) value 0.
+01 bnj-page-number-ed pic ZZZ9.
+01 bnj-lines-on-page pic 9(3) value 0.
+01 bnj-lines-per-page pic 9(3) value 55.
+
 linkage section.
-       01 arg1 pic X(6).
-       01 arg2 pic X(11).
+01 arg1 pic X(6).
+01 arg2 pic X(11).
+01 arg3 pic X(1).
+
+procedure division using arg1 arg2 arg3.
+
+0000-mainline.
+    perform 1000-initialize thru 1000-exit.
+    perform 2000-validate-args thru 2000-exit.
+    if bnj-args-valid
+        display bnj-banner-site " " bnj-banner-runinfo
+    end-if.
+    perform 3000-write-dailyrpt thru 3000-exit.
+    perform 4000-write-auditlog thru 4000-exit.
+    perform 5000-write-runheader-output thru 5000-exit.
+    goback.
+
+*> picks up the parm args, then loads a RUNHEADER record over top
+*> of them if one is available.
+1000-initialize.
+    move arg1 to bnj-banner-site.
+    move arg2 to bnj-banner-runinfo.
+    move arg3 to bnj-output-mode.
+    move 0 to return-code.
+    move "N" to bnj-runheader-avail-sw.
+    accept bnj-run-date from date yyyymmdd.
+
+    open input runheadin-file.
+    if bnj-runheadin-ok
+        set bnj-runheader-available to true
+        read runheadin-file
+            at end
+                move "N" to bnj-runheader-avail-sw
+            not at end
+                perform 1100-load-runheader thru 1100-exit
+        end-read
+        close runheadin-file
+    end-if.
+1000-exit.
+    exit.
+
+1100-load-runheader.
+    move rhi-site-code to bnj-banner-site.
+    move rhi-run-id to bnj-banner-runinfo.
+    move rhi-operator-id to bnj-operator-id.
+    move rhi-run-date to bnj-run-date.
+1100-exit.
+    exit.
+
+*> rejects any site code that is not on the known table instead
+*> of letting it through to the printed banner.
+2000-validate-args.
+    set bnj-args-valid to true.
+    set cc-site-idx to 1.
+    search cc-site-code-entry
+        at end
+            set bnj-args-invalid to true
+            move 16 to return-code
+            perform 2100-reject-args thru 2100-exit
+        when cc-site-code (cc-site-idx) = bnj-banner-site
+            continue
+    end-search.
+2000-exit.
+    exit.
+
+2100-reject-args.
+    open extend bonjerr-file.
+    if bnj-bonjerr-not-found
+        open output bonjerr-file
+    end-if.
+    move spaces to bonjerr-record.
+    string "bonjour - invalid site code [" bnj-banner-site
+           "] - run-id [" bnj-banner-runinfo "] - rejected"
+        delimited by size into bonjerr-record.
+    write bonjerr-record.
+    close bonjerr-file.
+2100-exit.
+    exit.
+
+*> appends this run's banner (or rejection) to the retained DAILYRPT
+*> report, starting a new page with a header when the file is empty
+*> or the page is full, and closing it out with a footer. the starting
+*> page number and line count come from RPTCTL, not a zero-based
+*> counter, so a chained run (driver's bonjour followed by maincob)
+*> continues one paginated report instead of each program restarting
+*> at page 1.
+3000-write-dailyrpt.
+    perform 3050-read-rptctl thru 3050-exit.
+    open extend dailyrpt-file.
+    if bnj-dailyrpt-not-found
+        open output dailyrpt-file
+    end-if.
+    if bnj-lines-on-page = 0
+        perform 3100-print-header thru 3100-exit
+    end-if.
+    perform 3200-print-detail thru 3200-exit.
+    perform 3300-print-footer thru 3300-exit.
+    close dailyrpt-file.
+    perform 3350-write-rptctl thru 3350-exit.
+3000-exit.
+    exit.
+
+*> loads the page number and line count the last program to append to
+*> DAILYRPT left it on, so this run continues the same report instead
+*> of restarting at page 1.
+3050-read-rptctl.
+    open input rptctl-file.
+    if bnj-rptctl-ok
+        read rptctl-file
+            at end
+                continue
+            not at end
+                move rptctl-page-number to bnj-page-number
+                move rptctl-lines-on-page to bnj-lines-on-page
+        end-read
+        close rptctl-file
+    end-if.
+3050-exit.
+    exit.
+
+3100-print-header.
+    add 1 to bnj-page-number.
+    move bnj-page-number to bnj-page-number-ed.
+    move spaces to dailyrpt-record.
+    string "bonjour daily report - run-date " bnj-run-date
+           "  run-id " bnj-banner-runinfo
+           "  page " bnj-page-number-ed
+        delimited by size into dailyrpt-record.
+    write dailyrpt-record.
+    move spaces to dailyrpt-record.
+    write dailyrpt-record.
+    move 2 to bnj-lines-on-page.
+3100-exit.
+    exit.
+
+3200-print-detail.
+    move spaces to dailyrpt-record.
+    if bnj-args-valid
+        if bnj-runheader-available
+            string "  banner printed - site " bnj-banner-site
+                   "  run-info " bnj-banner-runinfo
+                   "  source RUNHEADER"
+                delimited by size into dailyrpt-record
+        else
+            string "  banner printed - site " bnj-banner-site
+                   "  run-info " bnj-banner-runinfo
+                   "  source PARM"
+                delimited by size into dailyrpt-record
+        end-if
+    else
+        string "  banner rejected - invalid site code "
+               bnj-banner-site "  run-info " bnj-banner-runinfo
+            delimited by size into dailyrpt-record
+    end-if.
+    write dailyrpt-record.
+    add 1 to bnj-lines-on-page.
+3200-exit.
+    exit.
+
+3300-print-footer.
+    move spaces to dailyrpt-record.
+    string "  end of bonjour section for run-id "
+           bnj-banner-runinfo delimited by size into dailyrpt-record.
+    write dailyrpt-record.
+    add 1 to bnj-lines-on-page.
+    if bnj-lines-on-page > bnj-lines-per-page
+        move 0 to bnj-lines-on-page
+    end-if.
+3300-exit.
+    exit.
+
+*> rewrites RPTCTL with the page number and line count this run left
+*> DAILYRPT on, for the next program to pick up.
+3350-write-rptctl.
+    open output rptctl-file.
+    move spaces to rptctl-record.
+    move bnj-page-number to rptctl-page-number.
+    move bnj-lines-on-page to rptctl-lines-on-page.
+    write rptctl-record.
+    close rptctl-file.
+3350-exit.
+    exit.
+
+*> appends one record to the shared AUDITLOG recording that bonjour
+*> ran, the effective site code/run-id the run actually used (which
+*> comes from RUNHEADER, not the raw parm args, whenever one was
+*> available), and what it returned. recording the effective values
+*> instead of the raw parm args is what lets a later audit of this log
+*> prove what this run actually did, not just what it was asked to do.
+4000-write-auditlog.
+    open extend auditlog-file.
+    if bnj-auditlog-not-found
+        open output auditlog-file
+    end-if.
+    accept bnj-audit-date from date yyyymmdd.
+    accept bnj-audit-time from time.
+    string bnj-audit-date bnj-audit-time
+        delimited by size into bnj-audit-timestamp.
+    move spaces to auditlog-record.
+    move bnj-audit-timestamp to al-timestamp.
+    move "BONJOUR" to al-program-id.
+    move bnj-banner-site to al-arg1.
+    move bnj-banner-runinfo to al-arg2.
+    move arg3 to al-arg3.
+    move return-code to al-return-code.
+    write auditlog-record.
+    close auditlog-file.
+4000-exit.
+    exit.
 
-procedure division using arg1 arg2.
-       display arg1 " " arg2.   
-       goback.
+*> when requested by the third parm arg, writes a structured
+*> RUN-HEADER record to RUNHDOUT so a downstream job can pick up this
+*> run's site code, run-date, run-id and operator-id without having
+*> to re-parse the banner.
+5000-write-runheader-output.
+    if bnj-mode-header-output
+       and bnj-args-valid
+        open output runheadout-file
+        move spaces to runhdr-out-rec
+        move bnj-banner-site to rho-site-code
+        move bnj-run-date to rho-run-date
+        move bnj-banner-runinfo to rho-run-id
+        move bnj-operator-id to rho-operator-id
+        write runhdr-out-rec
+        close runheadout-file
+    end-if.
+5000-exit.
+    exit.
 
 end program bonjour.
