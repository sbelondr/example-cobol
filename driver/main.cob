@@ -0,0 +1,51 @@
+*> driver runs the daily bulletin job end to end: it calls bonjour to
+*> print and validate the run banner, and only goes on to call
+*> maincob to resolve the shift-change bulletin if bonjour's banner
+*> validation passed. a bad banner aborts the whole job instead of
+*> letting maincob run against an unvalidated site code.
+identification division.
+program-id. driver.
+
+environment division.
+
+data division.
+working-storage section.
+01 drv-bonjour-rc pic 9(4) value 0.
+01 drv-maincob-rc pic 9(4) value 0.
+
+linkage section.
+01 arg1 pic X(6).
+01 arg2 pic X(11).
+01 arg3 pic X(1).
+01 mcb-parm-string pic X(80).
+
+procedure division using arg1 arg2 arg3 mcb-parm-string.
+
+0000-mainline.
+    perform 1000-call-bonjour thru 1000-exit.
+    if drv-bonjour-rc = 0
+        perform 2000-call-maincob thru 2000-exit
+    else
+        display "driver - bonjour banner validation failed, rc="
+                drv-bonjour-rc " - bulletin generation aborted"
+        move drv-bonjour-rc to return-code
+    end-if.
+    goback.
+
+*> calls bonjour to print and validate the run banner.
+1000-call-bonjour.
+    call "bonjour" using arg1 arg2 arg3.
+    move return-code to drv-bonjour-rc.
+1000-exit.
+    exit.
+
+*> the banner validated, so go on and resolve the shift-change
+*> bulletin.
+2000-call-maincob.
+    call "maincob" using mcb-parm-string.
+    move return-code to drv-maincob-rc.
+    move drv-maincob-rc to return-code.
+2000-exit.
+    exit.
+
+end program driver.
